@@ -3,10 +3,54 @@
       * Test sample static call with DATBATCH
       * Since this is in a folder mapped to the isDUal property,
       * cobol.groovy will produce 2 artifacts CICS and batch
+      *----------------------------------------------------------------
+      * Mod log:
+      *   2026-08-08  Added LINKAGE SECTION parameters (DS-MYDATA /
+      *               DS-MYDATA2) so callers pass real per-record data
+      *               instead of the no-input demo stub.
+      *   2026-08-08  Set RETURN-CODE on exit so callers can tell a
+      *               bad input record from a good one.
+      *   2026-08-08  The CICS artifact of this dual build now looks
+      *               up EIBTRNID/EIBTRMID and traces the invoking
+      *               transaction, instead of running the same no-op
+      *               DISPLAY as the batch artifact. cobol.groovy
+      *               defines CICS-BUILD when translating the CICS
+      *               artifact of this folder; the batch artifact
+      *               compiles with CICS-BUILD undefined.
+      *   2026-08-08  Added an explicit COPY DFHEIBLK in LINKAGE
+      *               SECTION for the CICS-BUILD branch - EIBTRNID/
+      *               EIBTRMID are EIB fields, and unlike every other
+      *               CICS program in this suite this one had no
+      *               COPY DFHEIBLK and no EXEC CICS statement of its
+      *               own for a translator to recognize and attach the
+      *               EIB to, so the CICS artifact was referencing two
+      *               undeclared identifiers.
+      *----------------------------------------------------------------
        ENVIRONMENT DIVISION.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 MYDATA              PIC X(1).
-       01 MYDATA2             PIC X(1).
-       PROCEDURE DIVISION.          
-           DISPLAY 'DemoSub HERE In DUAL mode - test v2    '.
\ No newline at end of file
+       LINKAGE SECTION.
+      >>IF CICS-BUILD DEFINED
+       COPY DFHEIBLK.
+      >>END-IF
+       01  DEMOSUB-PARMS.
+           05  DS-MYDATA              PIC X(1).
+           05  DS-MYDATA2             PIC X(1).
+       PROCEDURE DIVISION USING DEMOSUB-PARMS.
+      >>IF CICS-BUILD DEFINED
+           DISPLAY 'DemoSub HERE In CICS mode - test v2    '.
+           DISPLAY 'DEMOSUB - TRANSACTION=' EIBTRNID
+                   ' TERMINAL=' EIBTRMID.
+      >>ELSE
+           DISPLAY 'DemoSub HERE In DUAL mode - test v2    '.
+      >>END-IF
+           DISPLAY 'DEMOSUB - MYDATA=' DS-MYDATA
+                   ' MYDATA2=' DS-MYDATA2.
+
+           IF DS-MYDATA = SPACE OR LOW-VALUES
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+
+           GOBACK.

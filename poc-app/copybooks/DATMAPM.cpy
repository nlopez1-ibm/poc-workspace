@@ -0,0 +1,37 @@
+      *================================================================
+      *  DATMAPM - symbolic map copybook generated from the DATMAPM
+      *  BMS mapset (map DATMLIS). Included by DATDEMO.
+      *================================================================
+       01  DATMLISI.
+           02  FILLER                  PIC X(12).
+           02  DEPIDL                  COMP PIC S9(4).
+           02  DEPIDF                  PICTURE X.
+           02  FILLER REDEFINES DEPIDF.
+               03  DEPIDA              PICTURE X.
+           02  DEPIDI                  PIC X(6).
+           02  DEPNML                  COMP PIC S9(4).
+           02  DEPNMF                  PICTURE X.
+           02  FILLER REDEFINES DEPNMF.
+               03  DEPNMA              PICTURE X.
+           02  DEPNMI                  PIC X(30).
+           02  RUNDTL                  COMP PIC S9(4).
+           02  RUNDTF                  PICTURE X.
+           02  FILLER REDEFINES RUNDTF.
+               03  RUNDTA              PICTURE X.
+           02  RUNDTI                  PIC X(8).
+           02  MSGLNL                  COMP PIC S9(4).
+           02  MSGLNF                  PICTURE X.
+           02  FILLER REDEFINES MSGLNF.
+               03  MSGLNA              PICTURE X.
+           02  MSGLNI                  PIC X(79).
+      *
+       01  DATMLISO REDEFINES DATMLISI.
+           02  FILLER                  PIC X(12).
+           02  FILLER                  PIC X(3).
+           02  DEPIDO                  PIC X(6).
+           02  FILLER                  PIC X(3).
+           02  DEPNMO                  PIC X(30).
+           02  FILLER                  PIC X(3).
+           02  RUNDTO                  PIC X(8).
+           02  FILLER                  PIC X(3).
+           02  MSGLNO                  PIC X(79).

@@ -0,0 +1,19 @@
+      *================================================================
+      *  DATDEPND - copybook version stamp.
+      *  Included by DATBATCH, DATVSC and DATDEMO so each load module
+      *  can display/validate the copybook version it was built with.
+      *  Mod log:
+      *    2026-08-08  Moved the certified-version list out of here
+      *                and into DATVERTB - WS-VER and the list it was
+      *                checked against were both coming from this one
+      *                copybook pulled in by this one COPY statement,
+      *                so a module compiled against a stale DATDEPND
+      *                could never fail its own check: whatever WS-VER
+      *                it carried was always a member of the list that
+      *                came along with it in the same compile. See
+      *                DATVERTB for the certified list, which is now
+      *                supplied at run time instead.
+      *================================================================
+       01  DATDEPND-VERSION.
+           05  WS-VER              PIC X(6)  VALUE 'V02.01'.
+      *

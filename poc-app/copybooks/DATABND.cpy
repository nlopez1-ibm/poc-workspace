@@ -0,0 +1,14 @@
+      *================================================================
+      *  DATABND - end-of-job status record, one per program per run,
+      *            written to the shared nightly ABND-FILE so the
+      *            suite-wide abend summary can find every non-zero
+      *            RETURN-CODE from one place instead of opening each
+      *            job's SYSOUT individually.
+      *================================================================
+       01  DATABND-RECORD.
+           05  ABND-PROGRAM                PIC X(8).
+           05  FILLER                      PIC X(1).
+           05  ABND-TIMESTAMP              PIC X(15).
+           05  FILLER                      PIC X(1).
+           05  ABND-RETURN-CODE            PIC S9(4).
+           05  FILLER                      PIC X(50).

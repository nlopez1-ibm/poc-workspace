@@ -0,0 +1,9 @@
+      *================================================================
+      *  DATORGX - Q.ORG sequential extract record layout, shared by
+      *            the DB2-to-flat extract programs and the extract
+      *            reconciliation utility.
+      *================================================================
+       01  DATORGX-RECORD.
+           05  ORGX-DEPTNUMB               PIC 9(4).
+           05  ORGX-DEPTNAME               PIC X(36).
+           05  FILLER                      PIC X(40).

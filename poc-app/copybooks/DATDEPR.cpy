@@ -0,0 +1,10 @@
+      *================================================================
+      *  DATDEPR - dependent master record layout (DEP-FILE KSDS)
+      *================================================================
+       01  DATDEPR-RECORD.
+           05  DEP-KEY.
+               10  DEP-ID                  PIC X(6).
+           05  DEP-NAME                    PIC X(30).
+           05  DEP-RELATIONSHIP-CD         PIC X(2).
+           05  DEP-EFFECTIVE-DATE          PIC X(8).
+           05  FILLER                      PIC X(34).

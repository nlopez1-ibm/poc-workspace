@@ -0,0 +1,15 @@
+      *================================================================
+      *  DATSHARE - shared WORKING-STORAGE constants used across the
+      *  DATxxx program suite (DATBATCH, DATVSC, DATDEMO) so run-date,
+      *  company code and environment id live in one place.
+      *  SHARED-ENVIRONMENT-ID carries no compile-time default - each
+      *  program stamps it at run time from the DATENV environment
+      *  variable (set per region/step via STDENV in JCL) the same
+      *  way SHARED-RUN-DATE is stamped from the system date, so one
+      *  load module runs correctly in every environment.
+      *================================================================
+       01  DATSHARE-AREA.
+           05  SHARED-F1.
+               10  SHARED-RUN-DATE         PIC X(8).
+               10  SHARED-COMPANY-CODE     PIC X(4)  VALUE 'ACME'.
+               10  SHARED-ENVIRONMENT-ID   PIC X(4).

@@ -0,0 +1,20 @@
+      *================================================================
+      *  DATVERTB - currently certified DATDEPND versions.
+      *  Unlike WS-VER (DATDEPND), this list is stamped at run time
+      *  from the DATVERCERT environment variable (set per region/
+      *  step via STDENV in JCL, same mechanism as DATENV) instead of
+      *  a compile-time VALUE clause, so it changes independently of
+      *  any one program's own COPY DATDEPND. That is what lets
+      *  DATVERCK actually catch a load module that was built against
+      *  a copybook version production has since moved past, rather
+      *  than always comparing a module's WS-VER against a list that
+      *  was pulled in alongside it in the same compile.
+      *  Bump DATVERCERT (not this copybook) when a new WS-VER is
+      *  certified for production use.
+      *================================================================
+       01  WS-VER-CERTIFIED-LIST   PIC X(12).
+       01  WS-VER-CERTIFIED-TABLE REDEFINES WS-VER-CERTIFIED-LIST.
+           05  WS-VER-CERTIFIED    PIC X(6) OCCURS 2 TIMES.
+       01  WS-VER-BAD-SW           PIC X(1)  VALUE 'N'.
+           88  WS-VER-BAD                    VALUE 'Y'.
+      *

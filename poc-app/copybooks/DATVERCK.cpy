@@ -0,0 +1,19 @@
+      *================================================================
+      *  DATVERCK - copybook version reconciliation check.
+      *  COPY into PROCEDURE DIVISION right after displaying WS-VER
+      *  (from DATDEPND). The including program's WORKING-STORAGE
+      *  SECTION must also COPY DATVERTB. Stamps WS-VER-CERTIFIED-LIST
+      *  from the DATVERCERT environment variable and sets
+      *  WS-VER-BAD-SW when the copied-in WS-VER is not one of the
+      *  versions that variable lists as certified, so the calling
+      *  program can react however is appropriate for it (abend a
+      *  batch job, warn and continue online, etc).
+      *================================================================
+           MOVE 'N' TO WS-VER-BAD-SW
+           ACCEPT WS-VER-CERTIFIED-LIST FROM ENVIRONMENT 'DATVERCERT'
+           IF WS-VER NOT = WS-VER-CERTIFIED(1)
+              AND WS-VER NOT = WS-VER-CERTIFIED(2)
+               SET WS-VER-BAD TO TRUE
+               DISPLAY '*** CPYBK DATDEPND VERSION MISMATCH - WS-VER='
+                   WS-VER ' IS NOT CERTIFIED ***'
+           END-IF.

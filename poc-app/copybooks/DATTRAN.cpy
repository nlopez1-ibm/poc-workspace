@@ -0,0 +1,11 @@
+      *================================================================
+      *  DATTRAN - shop transaction record layout (TRAN-FILE KSDS)
+      *================================================================
+       01  DATTRAN-RECORD.
+           05  TRAN-KEY.
+               10  TRAN-ID             PIC X(6).
+           05  TRAN-DATE               PIC X(8).
+           05  TRAN-TYPE               PIC X(2).
+           05  TRAN-AMOUNT             PIC S9(7)V99 COMP-3.
+           05  TRAN-STATUS             PIC X(1).
+           05  FILLER                  PIC X(56).

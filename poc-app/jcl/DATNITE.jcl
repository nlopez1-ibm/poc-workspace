@@ -0,0 +1,92 @@
+//DATNITE  JOB (ACCTNO,ROOM),'NIGHTLY BATCH WINDOW',
+//         CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//*  Nightly driver: runs DATBATCH first, and only lets the Q.ORG
+//*  extract and the DATVSC dependent-file pass proceed if the
+//*  prior step completed clean. One bad step stops the chain
+//*  instead of letting garbage flow into the next one unnoticed.
+//*  Mod log:
+//*    2026-08-08  Initial version.
+//*    2026-08-08  Added the shared ABNDFILE DD to each program step
+//*                and a final DATABNRP step that turns it into a
+//*                single end-of-night exception report.
+//*    2026-08-08  Added the ABNDFILE DD to STEP020 (DB2EXTR) - it
+//*                writes an end-of-job status record now, same as
+//*                the other steps, so a failed Q.ORG extract shows
+//*                up on the exception report.
+//*    2026-08-08  Changed CKPTFILE to DISP=OLD - DATBATCH opens it
+//*                OUTPUT (destructively rewriting it) several times
+//*                a run, not just reads it, so SHR was wrong.
+//*    2026-08-08  Added STDENV (DATENV) to the DATBATCH and DATVSC
+//*                steps - DATSHARE no longer hardcodes
+//*                SHARED-ENVIRONMENT-ID at compile time.
+//*    2026-08-08  ABNDFILE is now a GDG, one new generation per run
+//*                of this job (+1, created by STEP010 and extended
+//*                by STEP020/STEP030), with DATABNRP at STEP040
+//*                reading only the current generation (0). It was
+//*                a single never-reallocated dataset that every job
+//*                on every night appended to forever, so DATABNRP's
+//*                "exceptions from tonight" report was really
+//*                showing every exception from every night since the
+//*                dataset was first allocated.
+//*    2026-08-08  Added DATVERCERT to the DATBATCH and DATVSC STDENV
+//*                cards - each program's copybook version check now
+//*                gets its certified-version list at run time instead
+//*                of from the same copybook the version being checked
+//*                comes from.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=DATBATCH
+//STEPLIB  DD DSN=PROD.DATBATCH.LOADLIB,DISP=SHR
+//TRANFILE DD DSN=PROD.DATBATCH.TRANFILE,DISP=SHR
+//CKPTFILE DD DSN=PROD.DATBATCH.CKPTFILE,DISP=OLD
+//RPTFILE  DD SYSOUT=*
+//JRNLFILE DD DSN=PROD.DATBATCH.JRNLFILE(+1),
+//         DISP=(NEW,CATLG,DELETE),
+//         LIKE=PROD.DATBATCH.JRNLFILE(0)
+//ABNDFILE DD DSN=PROD.NIGHTLY.ABNDFILE(+1),
+//         DISP=(NEW,CATLG,CATLG),
+//         LIKE=PROD.NIGHTLY.ABNDFILE(0)
+//STDENV   DD *
+DATENV=PROD
+DATVERCERT=V02.00V02.01
+/*
+//SYSIN    DD *
+000000005000
+/*
+//SYSOUT   DD SYSOUT=*
+//*--------------------------------------------------------------
+//*  Q.ORG extract - only runs if DATBATCH ended RC 0.
+//*--------------------------------------------------------------
+//STEP020  EXEC PGM=DB2EXTR,COND=(0,NE,STEP010)
+//STEPLIB  DD DSN=PROD.DB2EXTR.LOADLIB,DISP=SHR
+//XTRFILE  DD DSN=PROD.ORG.EXTRACT(+1),
+//         DISP=(NEW,CATLG,DELETE),
+//         LIKE=PROD.ORG.EXTRACT(0)
+//ABNDFILE DD DSN=PROD.NIGHTLY.ABNDFILE(+1),DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//*--------------------------------------------------------------
+//*  DATVSC dependent-file pass - only runs if STEP010 and STEP020
+//*  both ended RC 0.
+//*--------------------------------------------------------------
+//STEP030  EXEC PGM=DATVSC,COND=((0,NE,STEP010),(0,NE,STEP020))
+//STEPLIB  DD DSN=PROD.DATVSC.LOADLIB,DISP=SHR
+//DEPFILE  DD DSN=PROD.DATVSC.DEPFILE,DISP=SHR
+//ABNDFILE DD DSN=PROD.NIGHTLY.ABNDFILE(+1),DISP=MOD
+//STDENV   DD *
+DATENV=PROD
+DATVERCERT=V02.00V02.01
+/*
+//SYSIN    DD *
+000001
+/*
+//SYSOUT   DD SYSOUT=*
+//*--------------------------------------------------------------
+//*  End-of-night exception report - runs regardless of how the
+//*  steps above ended, so a bad night still gets summarized.
+//*--------------------------------------------------------------
+//STEP040  EXEC PGM=DATABNRP
+//STEPLIB  DD DSN=PROD.DATABNRP.LOADLIB,DISP=SHR
+//ABNDFILE DD DSN=PROD.NIGHTLY.ABNDFILE(0),DISP=SHR
+//RPTFILE  DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*

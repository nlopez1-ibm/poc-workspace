@@ -0,0 +1,53 @@
+//DATBATJ  JOB (ACCTNO,ROOM),'DATBATCH NIGHTLY',
+//         CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//*  Nightly shop transaction batch update.
+//*  Mod log:
+//*    2026-08-08  Initial version.
+//*    2026-08-08  Added the CKPTFILE, SYSIN, and ABNDFILE DDs that
+//*                DATBATCH now requires (checkpoint/restart, the
+//*                loop-bounds parameter card, and the shared abend
+//*                log) - this standalone job had fallen behind
+//*                DATNITE.jcl's copy of the same step. Dropped the
+//*                trailing IEFBR14 step: COND=(0,EQ,STEP010) only
+//*                ran it when DATBATCH failed, backwards from this
+//*                job's intent, and the step did no useful work
+//*                either way.
+//*    2026-08-08  Changed CKPTFILE to DISP=OLD - DATBATCH opens it
+//*                OUTPUT (destructively rewriting it) several times
+//*                a run, not just reads it, so SHR was wrong.
+//*    2026-08-08  Added STDENV so DATENV is set per environment -
+//*                DATSHARE no longer hardcodes SHARED-ENVIRONMENT-ID
+//*                at compile time.
+//*    2026-08-08  ABNDFILE is now a GDG, one new generation per run
+//*                of this job, same as DATNITE.jcl's copy of this
+//*                step - it was a single never-reallocated dataset
+//*                that every run on every night appended to forever,
+//*                so DATABNRP's "exceptions from tonight" report
+//*                would have shown every exception since the dataset
+//*                was first allocated.
+//*    2026-08-08  Added DATVERCERT to STDENV - DATBATCH's copybook
+//*                version check now gets its certified-version list
+//*                at run time instead of from the same copybook the
+//*                version being checked comes from.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=DATBATCH
+//STEPLIB  DD DSN=PROD.DATBATCH.LOADLIB,DISP=SHR
+//TRANFILE DD DSN=PROD.DATBATCH.TRANFILE,DISP=SHR
+//CKPTFILE DD DSN=PROD.DATBATCH.CKPTFILE,DISP=OLD
+//RPTFILE  DD SYSOUT=*
+//JRNLFILE DD DSN=PROD.DATBATCH.JRNLFILE(+1),
+//         DISP=(NEW,CATLG,DELETE),
+//         LIKE=PROD.DATBATCH.JRNLFILE(0)
+//ABNDFILE DD DSN=PROD.NIGHTLY.ABNDFILE(+1),
+//         DISP=(NEW,CATLG,CATLG),
+//         LIKE=PROD.NIGHTLY.ABNDFILE(0)
+//STDENV   DD *
+DATENV=PROD
+DATVERCERT=V02.00V02.01
+/*
+//SYSIN    DD *
+000000005000
+/*
+//SYSOUT   DD SYSOUT=*

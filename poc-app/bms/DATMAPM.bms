@@ -0,0 +1,59 @@
+      *================================================================
+      *  DATMAPM - BMS mapset for the DATDEMO dependent inquiry screen
+      *  Map:  DATMLIS
+      *----------------------------------------------------------------
+      *  Mod log:
+      *   2026-08-08  Initial map built for DATDEMO's dependent lookup
+      *               transaction (map was previously only referenced
+      *               in commented-out code with no BMS behind it).
+      *================================================================
+DATMAPM  DFHMSD TYPE=&SYSPARM,                                        X
+               MODE=INOUT,                                            X
+               LANG=COBOL,                                            X
+               STORAGE=AUTO,                                          X
+               TIOAPFX=YES,                                           X
+               CTRL=(FREEKB,FRSET)
+*
+DATMLIS  DFHMDI SIZE=(24,80),                                         X
+               LINE=1,                                                X
+               COLUMN=1
+*
+         DFHMDF POS=(01,30),                                          X
+               LENGTH=20,                                             X
+               ATTRB=(PROT,BRT),                                      X
+               INITIAL='DATDEMO DEPENDENT INQUIRY'
+*
+         DFHMDF POS=(03,01),                                          X
+               LENGTH=07,                                             X
+               ATTRB=(PROT,NORM),                                     X
+               INITIAL='DEP ID:'
+DEPID    DFHMDF POS=(03,09),                                          X
+               LENGTH=06,                                             X
+               ATTRB=(UNPROT,NUM,IC)
+*
+         DFHMDF POS=(05,01),                                          X
+               LENGTH=07,                                             X
+               ATTRB=(PROT,NORM),                                     X
+               INITIAL='NAME  :'
+DEPNM    DFHMDF POS=(05,09),                                          X
+               LENGTH=30,                                             X
+               ATTRB=(PROT,NORM)
+*
+         DFHMDF POS=(07,01),                                          X
+               LENGTH=07,                                             X
+               ATTRB=(PROT,NORM),                                     X
+               INITIAL='RUNDT :'
+RUNDT    DFHMDF POS=(07,09),                                          X
+               LENGTH=08,                                             X
+               ATTRB=(PROT,NORM)
+*
+MSGLN    DFHMDF POS=(23,01),                                          X
+               LENGTH=79,                                             X
+               ATTRB=(PROT,NORM)
+*
+         DFHMDF POS=(24,01),                                          X
+               LENGTH=01,                                             X
+               ATTRB=(PROT,ASKIP,FSET),                               X
+               INITIAL=' '
+*
+         DFHMSD TYPE=FINAL

@@ -0,0 +1,118 @@
+       ID DIVISION.
+       PROGRAM-ID. DB2EXTR.
+      *----------------------------------------------------------------
+      * Cursors through Q.ORG, same as DB2LIST, but writes each row in
+      * the fixed-length DATORGX extract layout to a DD-named output
+      * file instead of a SYSOUT report line, so downstream feeds (the
+      * data warehouse, the reconciliation utility) have a real extract
+      * to pick up.
+      *----------------------------------------------------------------
+      * Mod log:
+      *   2026-08-08  DB2EXTR now appends an end-of-job status record
+      *               to the shared ABND-FILE, so the suite-wide abend
+      *               summary can see this job's final RETURN-CODE
+      *               alongside DATBATCH's, DB2PGM's and DATVSC's.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT XTR-FILE ASSIGN TO XTRFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-XTR-STATUS.
+           SELECT ABND-FILE ASSIGN TO ABNDFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ABND-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  XTR-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY DATORGX.
+       FD  ABND-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY DATABND.
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE ORG   END-EXEC.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+       01  WS-XTR-STATUS                PIC X(2)  VALUE '00'.
+       01  WS-ABND-STATUS               PIC X(2)  VALUE '00'.
+       01  WS-ABND-TIMESTAMP.
+           05  WS-ABND-DATE             PIC 9(8).
+           05  WS-ABND-TIME             PIC 9(6).
+           05  FILLER                   PIC X(1)  VALUE SPACE.
+       01  WS-EOF-SW                    PIC X(1)  VALUE 'N'.
+           88  WS-EOF                             VALUE 'Y'.
+       01  WS-COUNT-EXTRACTED           PIC 9(7) VALUE ZEROS.
+
+           EXEC SQL
+               DECLARE ORGXCSR CURSOR FOR
+                   SELECT DEPTNUMB, DEPTNAME
+                     FROM Q.ORG
+                     ORDER BY DEPTNUMB
+           END-EXEC.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           OPEN OUTPUT XTR-FILE
+           IF WS-XTR-STATUS NOT = '00'
+               DISPLAY 'DB2EXTR - XTR-FILE OPEN FAILED, STATUS='
+                   WS-XTR-STATUS
+               MOVE 12 TO RETURN-CODE
+               PERFORM 9900-WRITE-ABND-LOG
+               STOP RUN
+           END-IF
+
+           EXEC SQL
+               OPEN ORGXCSR
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'DB2EXTR - OPEN CURSOR FAILED SQLCODE='
+                   SQLCODE
+               MOVE 8 TO RETURN-CODE
+               CLOSE XTR-FILE
+               PERFORM 9900-WRITE-ABND-LOG
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL WS-EOF
+               EXEC SQL
+                   FETCH ORGXCSR INTO :DEPTNUMB, :DEPTNAME
+               END-EXEC
+
+               EVALUATE SQLCODE
+                   WHEN 0
+                       PERFORM 2000-WRITE-EXTRACT-RECORD
+                   WHEN 100
+                       SET WS-EOF TO TRUE
+                   WHEN OTHER
+                       DISPLAY 'DB2EXTR - FETCH FAILED SQLCODE='
+                           SQLCODE
+                       MOVE 8 TO RETURN-CODE
+                       SET WS-EOF TO TRUE
+               END-EVALUATE
+           END-PERFORM.
+
+           EXEC SQL
+               CLOSE ORGXCSR
+           END-EXEC.
+
+           CLOSE XTR-FILE.
+           DISPLAY 'DB2EXTR - RECORDS EXTRACTED=' WS-COUNT-EXTRACTED.
+           PERFORM 9900-WRITE-ABND-LOG.
+           STOP RUN.
+
+       2000-WRITE-EXTRACT-RECORD.
+           MOVE DEPTNUMB       TO ORGX-DEPTNUMB.
+           MOVE DEPTNAME-TEXT  TO ORGX-DEPTNAME.
+           WRITE DATORGX-RECORD.
+           ADD 1 TO WS-COUNT-EXTRACTED.
+
+       9900-WRITE-ABND-LOG.
+           ACCEPT WS-ABND-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-ABND-TIME FROM TIME
+           MOVE WS-ABND-TIMESTAMP TO ABND-TIMESTAMP
+           MOVE 'DB2EXTR'         TO ABND-PROGRAM
+           MOVE RETURN-CODE       TO ABND-RETURN-CODE
+           OPEN EXTEND ABND-FILE
+           WRITE DATABND-RECORD
+           CLOSE ABND-FILE.

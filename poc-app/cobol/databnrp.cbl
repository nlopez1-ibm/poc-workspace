@@ -0,0 +1,96 @@
+       ID DIVISION.
+       PROGRAM-ID. DATABNRP.
+      *----------------------------------------------------------------
+      * End-of-night exception report. Reads the shared ABND-FILE that
+      * DATBATCH, DB2PGM and DATVSC each append an end-of-job status
+      * record to, and lists every program that ended non-zero that
+      * night, so operations has one place to check every morning
+      * instead of opening each job's SYSOUT individually.
+      *----------------------------------------------------------------
+      * Mod log:
+      *   2026-08-08  Widened RPT-RECORD to match WS-RPT-LINE (83
+      *               bytes) - it was PIC X(80).
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ABND-FILE ASSIGN TO ABNDFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ABND-STATUS.
+           SELECT RPT-FILE ASSIGN TO RPTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ABND-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY DATABND.
+       FD  RPT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  RPT-RECORD                  PIC X(83).
+       WORKING-STORAGE SECTION.
+       01  WS-ABND-STATUS              PIC X(2)  VALUE '00'.
+       01  WS-RPT-STATUS               PIC X(2)  VALUE '00'.
+       01  WS-EOF-SW                   PIC X(1)  VALUE 'N'.
+           88  WS-EOF                            VALUE 'Y'.
+       01  WS-COUNT-CHECKED             PIC 9(7) VALUE ZEROS.
+       01  WS-COUNT-EXCEPTIONS          PIC 9(7) VALUE ZEROS.
+       01  WS-RPT-LINE.
+           05  RL-PROGRAM               PIC X(8).
+           05  FILLER                   PIC X(2)  VALUE SPACES.
+           05  RL-TIMESTAMP             PIC X(15).
+           05  FILLER                   PIC X(2)  VALUE SPACES.
+           05  RL-RETURN-CODE           PIC ----9.
+           05  FILLER                   PIC X(2)  VALUE SPACES.
+           05  RL-MESSAGE               PIC X(30).
+           05  FILLER                   PIC X(19) VALUE SPACES.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           OPEN INPUT ABND-FILE
+           IF WS-ABND-STATUS NOT = '00'
+               DISPLAY 'DATABNRP - ABND-FILE OPEN FAILED, STATUS='
+                   WS-ABND-STATUS
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT RPT-FILE
+           IF WS-RPT-STATUS NOT = '00'
+               DISPLAY 'DATABNRP - RPT-FILE OPEN FAILED, STATUS='
+                   WS-RPT-STATUS
+               MOVE 12 TO RETURN-CODE
+               CLOSE ABND-FILE
+               STOP RUN
+           END-IF
+
+           MOVE 'PROGRAM' TO RL-PROGRAM
+           MOVE 'TIMESTAMP     ' TO RL-TIMESTAMP
+           MOVE 'RETURN-CODE EXCEPTION' TO RL-MESSAGE
+           WRITE RPT-RECORD FROM WS-RPT-LINE
+
+           PERFORM UNTIL WS-EOF
+               READ ABND-FILE
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-COUNT-CHECKED
+                       IF ABND-RETURN-CODE NOT = 0
+                           PERFORM 2000-REPORT-EXCEPTION
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           DISPLAY 'DATABNRP - PROGRAMS CHECKED='  WS-COUNT-CHECKED
+               ' EXCEPTIONS=' WS-COUNT-EXCEPTIONS.
+
+           CLOSE ABND-FILE.
+           CLOSE RPT-FILE.
+           STOP RUN.
+
+       2000-REPORT-EXCEPTION.
+           MOVE ABND-PROGRAM      TO RL-PROGRAM
+           MOVE ABND-TIMESTAMP    TO RL-TIMESTAMP
+           MOVE ABND-RETURN-CODE  TO RL-RETURN-CODE
+           MOVE 'NON-ZERO RETURN CODE' TO RL-MESSAGE
+           WRITE RPT-RECORD FROM WS-RPT-LINE
+           ADD 1 TO WS-COUNT-EXCEPTIONS.

@@ -1,14 +1,130 @@
        ID DIVISION.
        PROGRAM-ID. DATVSC.
       * hotfix 1 test2
-      * Simple demo code for VSCode ub in zDT 
-      * no shre repo ref support yet 
+      * Simple demo code for VSCode ub in zDT
+      * no shre repo ref support yet
       *
+      *----------------------------------------------------------------
+      * Mod log:
+      *   2026-08-08  Added COPY DATSHARE so DATVSC shares the same
+      *               run-date/company-code/environment-id fields as
+      *               DATBATCH and DATDEMO.
+      *   2026-08-08  Added copybook version reconciliation check
+      *               (DATVERCK) right after the WS-VER display.
+      *   2026-08-08  DATVSC now opens DEP-FILE (VSAM KSDS backing the
+      *               DATDEPR dependent record layout) and reads a
+      *               dependent by key instead of only displaying the
+      *               copybook version.
+      *   2026-08-08  Added FILE STATUS checking on the DEP-FILE OPEN
+      *               and READ so a missing or corrupted dependent
+      *               file fails loudly instead of DATVSC running on
+      *               leftover WORKING-STORAGE values.
+      *   2026-08-08  DATVSC now appends an end-of-job status record
+      *               to the shared ABND-FILE on every exit path, so
+      *               the suite-wide abend summary can see this job's
+      *               final RETURN-CODE alongside DATBATCH's and
+      *               DB2PGM's.
+      *   2026-08-08  DATVSC now stamps its own copy of SHARED-RUN-DATE
+      *               from the system date - each program COPYs a
+      *               private WORKING-STORAGE instance of DATSHARE, so
+      *               DATBATCH populating its own copy left this one at
+      *               whatever garbage was sitting in storage.
+      *   2026-08-08  SHARED-ENVIRONMENT-ID no longer carries a
+      *               compile-time 'PROD' literal - DATVSC now stamps
+      *               it at run time from the DATENV environment
+      *               variable, same as every other DATSHARE field.
+      *   2026-08-08  The certified-version list DATVERCK checks
+      *               WS-VER against now comes from DATVERTB, stamped
+      *               at run time from DATVERCERT, instead of living
+      *               in DATDEPND alongside WS-VER itself - see
+      *               DATDEPND for why.
+      *----------------------------------------------------------------
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DEP-FILE ASSIGN TO DEPFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS DEP-KEY
+               FILE STATUS IS WS-DEP-STATUS.
+           SELECT ABND-FILE ASSIGN TO ABNDFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ABND-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  DEP-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY DATDEPR.
+       FD  ABND-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY DATABND.
        WORKING-STORAGE SECTION.
+       01  WS-DEP-STATUS       PIC X(2)  VALUE '00'.
+       01  WS-DEP-KEY-PARM     PIC X(6).
+       01  WS-ABND-STATUS      PIC X(2)  VALUE '00'.
+       01  WS-ABND-TIMESTAMP.
+           05  WS-ABND-DATE    PIC 9(8).
+           05  WS-ABND-TIME    PIC 9(6).
+           05  FILLER          PIC X(1)  VALUE SPACE.
        COPY DATDEPND.
+       COPY DATVERTB.
+       COPY DATSHARE.
        PROCEDURE DIVISION.
+           ACCEPT WS-ABND-DATE FROM DATE YYYYMMDD.
+           MOVE WS-ABND-DATE TO SHARED-RUN-DATE.
+           ACCEPT SHARED-ENVIRONMENT-ID FROM ENVIRONMENT 'DATENV'.
+
            DISPLAY 'DATVSC here- v1.2209'.
            DISPLAY 'CPYBK=DATDEPND -> ' WS-VER.
+           DISPLAY 'CPYBK=DATSHARE -> ' shared-f1.
+
+           COPY DATVERCK.
+           IF WS-VER-BAD
+               DISPLAY 'DATVSC - ABENDING, STALE DATDEPND COPYBOOK'
+               MOVE 16 TO RETURN-CODE
+               PERFORM 9900-WRITE-ABND-LOG
+               STOP RUN
+           END-IF.
+
+           ACCEPT WS-DEP-KEY-PARM FROM SYSIN.
+
+           OPEN INPUT DEP-FILE
+           IF WS-DEP-STATUS NOT = '00'
+               DISPLAY 'DATVSC - DEP-FILE OPEN FAILED, STATUS='
+                   WS-DEP-STATUS
+               MOVE 12 TO RETURN-CODE
+               PERFORM 9900-WRITE-ABND-LOG
+               STOP RUN
+           END-IF
+
+           MOVE WS-DEP-KEY-PARM TO DEP-KEY.
+           READ DEP-FILE
+           IF WS-DEP-STATUS NOT = '00' AND WS-DEP-STATUS NOT = '97'
+               DISPLAY 'DATVSC - DEP-FILE READ FAILED FOR DEP-ID='
+                   WS-DEP-KEY-PARM ' STATUS=' WS-DEP-STATUS
+               MOVE 12 TO RETURN-CODE
+               CLOSE DEP-FILE
+               PERFORM 9900-WRITE-ABND-LOG
+               STOP RUN
+           END-IF
+
+           DISPLAY 'DATVSC - DEP-ID=' DEP-ID
+               ' NAME=' DEP-NAME
+               ' RELCD=' DEP-RELATIONSHIP-CD
+               ' EFFDT=' DEP-EFFECTIVE-DATE.
+
+           CLOSE DEP-FILE.
+
+           PERFORM 9900-WRITE-ABND-LOG.
+
            STOP RUN.
+
+       9900-WRITE-ABND-LOG.
+           ACCEPT WS-ABND-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-ABND-TIME FROM TIME
+           MOVE WS-ABND-TIMESTAMP TO ABND-TIMESTAMP
+           MOVE 'DATVSC'          TO ABND-PROGRAM
+           MOVE RETURN-CODE       TO ABND-RETURN-CODE
+           OPEN EXTEND ABND-FILE
+           WRITE DATABND-RECORD
+           CLOSE ABND-FILE.

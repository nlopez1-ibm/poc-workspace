@@ -1,34 +1,216 @@
        ID DIVISION.
        PROGRAM-ID. DATDEMO.
-      *  v2  
+      *  v2
+      *----------------------------------------------------------------
+      * Mod log:
+      *   2026-08-08  Finished the DATMLIS/DATMAPM screen: SEND MAP is
+      *               now live and populated from real data instead of
+      *               a DISPLAY placeholder.
+      *   2026-08-08  Restructured into a pseudo-conversational flow:
+      *               first entry sends the map and RETURNs TRANSID
+      *               with a COMMAREA; the next entry RECEIVEs the map
+      *               and branches on EIBAID.
+      *   2026-08-08  Added COPY DATSHARE so the screen's run-date
+      *               field comes from the shared run-date constant.
+      *   2026-08-08  Added copybook version reconciliation check
+      *               (DATVERCK); online, a stale copybook is warned
+      *               about on the screen rather than abending the
+      *               region.
+      *   2026-08-08  Removed the dead RETURN after the first-entry/
+      *               next-entry PERFORMs - every branch of both
+      *               paragraphs already ends in its own RETURN.
+      *               CA-DEPID is now populated from WS-DEPID before
+      *               every RETURN TRANSID COMMAREA call, since it was
+      *               being read back on next entry but never written.
+      *               3000-LOOKUP-DEPENDENT now reads DEP-FILE by the
+      *               typed dependent ID instead of always returning a
+      *               fixed sample name.
+      *   2026-08-08  First entry (EIBCALEN = 0) now builds its outbound
+      *               commarea in a WORKING-STORAGE area (WS-OUT-
+      *               COMMAREA) instead of moving into the LINKAGE
+      *               SECTION DFHCOMMAREA, which has no addressable
+      *               storage until a commarea has actually been passed
+      *               in. DFHCOMMAREA/CA-DEPID are now only touched from
+      *               2000-NEXT-ENTRY, where EIBCALEN > 0 guarantees a
+      *               real inbound commarea. DATDEMO now stamps its own
+      *               copy of SHARED-RUN-DATE from the system date,
+      *               same as DATBATCH - each program COPYs a private
+      *               WORKING-STORAGE instance, so DATBATCH populating
+      *               its own did nothing for this task's screen.
+      *               MSGLNO is now explicitly cleared to SPACES on
+      *               entry to 1000-FIRST-ENTRY and on DFHENTER instead
+      *               of relying on the symbolic map area's implicit
+      *               initial content (DATMLISO/DATMLISI carry no VALUE
+      *               clauses), so the ready banner in
+      *               5000-SEND-INQUIRY-SCREEN reliably fires when
+      *               nothing else has set a message. Dropped the MOVE
+      *               WS-DEPID TO DEP-ID in 3000-LOOKUP-DEPENDENT - the
+      *               READ keys off WS-DEPID via RIDFLD, not DEP-ID.
+      *   2026-08-08  SHARED-ENVIRONMENT-ID no longer carries a
+      *               compile-time 'PROD' literal - DATDEMO now stamps
+      *               it at run time from the DATENV environment
+      *               variable, same as every other DATSHARE field.
+      *   2026-08-08  WS-OUT-COMMAREA/DFHCOMMAREA now carry CA-DEPNM
+      *               alongside CA-DEPID, and 2000-NEXT-ENTRY restores
+      *               WS-DEPNM from it on every entry. Pseudo-conv
+      *               tasks don't preserve WORKING-STORAGE between
+      *               entries, so the dependent name was showing
+      *               garbage on the WHEN OTHER (invalid key) path,
+      *               which never calls 3000-LOOKUP-DEPENDENT. Also
+      *               moved the SHARED-RUN-DATE stamp out of
+      *               1000-FIRST-ENTRY and into 5000-SEND-INQUIRY-
+      *               SCREEN itself, so RUNDTO is recomputed fresh on
+      *               every SEND MAP instead of only on the very first
+      *               screen of the conversation.
+      *   2026-08-08  The certified-version list DATVERCK checks
+      *               WS-VER against now comes from DATVERTB, stamped
+      *               at run time from DATVERCERT, instead of living
+      *               in DATDEPND alongside WS-VER itself - see
+      *               DATDEPND for why.
+      *   2026-08-08  RECEIVE MAP on DFHENTER now has a RESP clause and
+      *               checks DFHRESP(MAPFAIL) - DEPID is the only
+      *               unprotected field on this map, so a user who
+      *               presses ENTER without retyping it (the ordinary
+      *               "show me the same dependent again" case) sent a
+      *               MAPFAIL condition with no HANDLE CONDITION
+      *               anywhere in this program, which defaults to CICS
+      *               abending the task. MAPFAIL now just falls through
+      *               to 5000-SEND-INQUIRY-SCREEN with WS-DEPID/
+      *               WS-DEPNM unchanged, same as a normal re-display.
+      *----------------------------------------------------------------
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
       *
-      *    COPY DFHAID.
+           COPY DFHAID.
+           COPY DATMAPM.
+           COPY DATSHARE.
+           COPY DATDEPND.
+           COPY DATVERTB.
+           COPY DATDEPR.
       *
-      * My test with my pre-built map
+       01  WS-DEPID                PIC X(6).
+       01  WS-DEPNM                PIC X(30).
+       01  WS-RESP                 PIC S9(8) COMP.
+       01  WS-TODAY-DATE            PIC 9(8).
+       01  WS-OUT-COMMAREA.
+           05  WS-CA-DEPID          PIC X(6).
+           05  WS-CA-DEPNM          PIC X(30).
+      *
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           05  CA-DEPID             PIC X(6).
+           05  CA-DEPNM             PIC X(30).
+      *
+       PROCEDURE DIVISION.
+           IF EIBCALEN = 0
+               PERFORM 1000-FIRST-ENTRY
+           ELSE
+               PERFORM 2000-NEXT-ENTRY
+           END-IF.
 
-         PROCEDURE DIVISION.
-           DISPLAY 'demo depth check c2'.
+       1000-FIRST-ENTRY.
+           MOVE SPACES             TO MSGLNO.
+           ACCEPT SHARED-ENVIRONMENT-ID FROM ENVIRONMENT 'DATENV'.
+           MOVE '000001'          TO WS-DEPID.
+           MOVE 'SAMPLE DEPENDENT NAME'
+                                   TO WS-DEPNM.
 
-           STOP RUN.
+           COPY DATVERCK.
+           IF WS-VER-BAD
+               MOVE 'WARNING - STALE DATDEPND COPYBOOK LINKED'
+                                   TO MSGLNO
+           END-IF.
 
+           PERFORM 5000-SEND-INQUIRY-SCREEN.
 
+           MOVE WS-DEPID TO WS-CA-DEPID.
+           MOVE WS-DEPNM TO WS-CA-DEPNM.
+           EXEC CICS
+                RETURN TRANSID('DDEM')
+                       COMMAREA(WS-OUT-COMMAREA)
+           END-EXEC.
 
+       2000-NEXT-ENTRY.
+           MOVE CA-DEPID TO WS-DEPID.
+           MOVE CA-DEPNM TO WS-DEPNM.
 
-      * old dummy out for now
-      *     COPY DATMAPM.
-      * PROCEDURE DIVISION.
-      *     DISPLAY 'Sending a test map  NEL 11:12'.
-      *     EXEC CICS
-      *          SEND MAP ('DATMLIS')
-      *               MAPSET('DATMAPM')
-      *               FROM(DATMLISO)
-      *     END-EXEC.
-      *
-      *  this sub is a dual mod for datbatch and datdemo
-      *
-      *     CALL 'DATSUB'.
-      *     STOP RUN.
+           EVALUATE EIBAID
+               WHEN DFHCLEAR
+                   EXEC CICS
+                        RETURN
+                   END-EXEC
+               WHEN DFHPF3
+                   EXEC CICS
+                        RETURN
+                   END-EXEC
+               WHEN DFHENTER
+                   MOVE SPACES TO MSGLNO
+                   EXEC CICS
+                        RECEIVE MAP('DATMLIS')
+                                MAPSET('DATMAPM')
+                                INTO(DATMLISI)
+                                RESP(WS-RESP)
+                   END-EXEC
+                   EVALUATE WS-RESP
+                       WHEN DFHRESP(NORMAL)
+                           MOVE DEPIDI TO WS-DEPID
+                           PERFORM 3000-LOOKUP-DEPENDENT
+                       WHEN DFHRESP(MAPFAIL)
+                           CONTINUE
+                       WHEN OTHER
+                           MOVE 'ERROR RECEIVING MAP INPUT' TO MSGLNO
+                   END-EVALUATE
+                   PERFORM 5000-SEND-INQUIRY-SCREEN
+                   MOVE WS-DEPID TO CA-DEPID
+                   MOVE WS-DEPNM TO CA-DEPNM
+                   EXEC CICS
+                        RETURN TRANSID('DDEM')
+                               COMMAREA(DFHCOMMAREA)
+                   END-EXEC
+               WHEN OTHER
+                   MOVE 'INVALID KEY - PRESS ENTER OR CLEAR'
+                                   TO MSGLNO
+                   PERFORM 5000-SEND-INQUIRY-SCREEN
+                   MOVE WS-DEPID TO CA-DEPID
+                   MOVE WS-DEPNM TO CA-DEPNM
+                   EXEC CICS
+                        RETURN TRANSID('DDEM')
+                               COMMAREA(DFHCOMMAREA)
+                   END-EXEC
+           END-EVALUATE.
+
+       3000-LOOKUP-DEPENDENT.
+           EXEC CICS
+                READ DATASET('DEPFILE')
+                     INTO(DATDEPR-RECORD)
+                     RIDFLD(WS-DEPID)
+                     RESP(WS-RESP)
+           END-EXEC.
+
+           EVALUATE WS-RESP
+               WHEN DFHRESP(NORMAL)
+                   MOVE DEP-NAME TO WS-DEPNM
+               WHEN DFHRESP(NOTFND)
+                   MOVE 'DEPENDENT NOT FOUND' TO WS-DEPNM
+               WHEN OTHER
+                   MOVE 'ERROR READING DEPENDENT FILE' TO WS-DEPNM
+           END-EVALUATE.
+
+       5000-SEND-INQUIRY-SCREEN.
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD.
+           MOVE WS-TODAY-DATE      TO SHARED-RUN-DATE.
+           MOVE WS-DEPID           TO DEPIDO.
+           MOVE WS-DEPNM           TO DEPNMO.
+           MOVE SHARED-RUN-DATE    TO RUNDTO.
+           IF MSGLNO = SPACES
+               MOVE 'DATDEMO ONLINE INQUIRY READY' TO MSGLNO
+           END-IF.
+
+           EXEC CICS
+                SEND MAP ('DATMLIS')
+                     MAPSET('DATMAPM')
+                     FROM(DATMLISO)
+                     ERASE
+           END-EXEC.

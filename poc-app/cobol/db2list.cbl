@@ -0,0 +1,89 @@
+       ID DIVISION.
+       PROGRAM-ID. DB2LIST.
+      *----------------------------------------------------------------
+      * Full Q.ORG department directory listing.
+      * Cursors through every row instead of DB2PGM's one-row lookup
+      * and writes a DEPTNUMB/DEPTNAME pair per line to a sequential
+      * report file.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RPT-FILE ASSIGN TO RPTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RPT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  RPT-RECORD                  PIC X(80).
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE ORG   END-EXEC.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+       01  WS-RPT-STATUS                PIC X(2)  VALUE '00'.
+       01  WS-EOF-SW                    PIC X(1)  VALUE 'N'.
+           88  WS-EOF                             VALUE 'Y'.
+       01  WS-RPT-LINE.
+           05  RL-DEPTNUMB              PIC ZZZ9.
+           05  FILLER                   PIC X(2)  VALUE SPACES.
+           05  RL-DEPTNAME              PIC X(36).
+           05  FILLER                   PIC X(38) VALUE SPACES.
+
+           EXEC SQL
+               DECLARE ORGCSR CURSOR FOR
+                   SELECT DEPTNUMB, DEPTNAME
+                     FROM Q.ORG
+                     ORDER BY DEPTNUMB
+           END-EXEC.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           OPEN OUTPUT RPT-FILE
+           IF WS-RPT-STATUS NOT = '00'
+               DISPLAY 'DB2LIST - RPT-FILE OPEN FAILED, STATUS='
+                   WS-RPT-STATUS
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           EXEC SQL
+               OPEN ORGCSR
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'DB2LIST - OPEN CURSOR FAILED SQLCODE='
+                   SQLCODE
+               MOVE 8 TO RETURN-CODE
+               CLOSE RPT-FILE
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL WS-EOF
+               EXEC SQL
+                   FETCH ORGCSR INTO :DEPTNUMB, :DEPTNAME
+               END-EXEC
+
+               EVALUATE SQLCODE
+                   WHEN 0
+                       PERFORM 2000-WRITE-DEPT-LINE
+                   WHEN 100
+                       SET WS-EOF TO TRUE
+                   WHEN OTHER
+                       DISPLAY 'DB2LIST - FETCH FAILED SQLCODE='
+                           SQLCODE
+                       MOVE 8 TO RETURN-CODE
+                       SET WS-EOF TO TRUE
+               END-EVALUATE
+           END-PERFORM.
+
+           EXEC SQL
+               CLOSE ORGCSR
+           END-EXEC.
+
+           CLOSE RPT-FILE.
+           STOP RUN.
+
+       2000-WRITE-DEPT-LINE.
+           MOVE DEPTNUMB       TO RL-DEPTNUMB.
+           MOVE DEPTNAME-TEXT  TO RL-DEPTNAME.
+           WRITE RPT-RECORD FROM WS-RPT-LINE.

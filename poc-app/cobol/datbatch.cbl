@@ -3,34 +3,398 @@
       * az test
       * Use Pub GITHUB project's DEVELOP branch
       * References STATIC MOD DEMOSUB in zdev.main.load for IAC Demos
+      *----------------------------------------------------------------
+      * Mod log:
+      *   2026-08-08  Replaced the num1/num2 demo counter loop with a
+      *               real read of TRAN-FILE (VSAM KSDS) so the job
+      *               processes actual shop transactions.
+      *   2026-08-08  Added end-of-run control-total report (RPT-FILE).
+      *   2026-08-08  DEMOSUB now called per-record with real data via
+      *               its LINKAGE SECTION parameters.
+      *   2026-08-08  Added copybook version reconciliation check
+      *               (DATVERCK) right after the WS-VER display.
+      *   2026-08-08  Added checkpoint/restart: CKPT-FILE holds the
+      *               last key processed and is refreshed every
+      *               WS-CKPT-INTERVAL records; a prior checkpoint
+      *               repositions TRAN-FILE at start of run.
+      *   2026-08-08  Loop bounds are now read from a SYSIN parameter
+      *               card (max records to process this run, and the
+      *               checkpoint interval) instead of the hardcoded
+      *               num1/num2 counters, so operations controls run
+      *               scope from JCL instead of a recompile.
+      *   2026-08-08  Added a journal/audit-trail write (JRNL-FILE)
+      *               around each CALL 'DEMOSUB', recording the
+      *               timestamp, calling program, input values and
+      *               return status of that invocation.
+      *   2026-08-08  DATBATCH now appends an end-of-job status record
+      *               to the shared ABND-FILE on every exit path, so
+      *               the suite-wide abend summary can see this job's
+      *               final RETURN-CODE alongside DB2PGM's and
+      *               DATVSC's.
+      *   2026-08-08  RETURN-CODE at STOP RUN is now set from
+      *               WS-COUNT-ERROR instead of being left at whatever
+      *               the last CALL 'DEMOSUB' happened to set, so a
+      *               mid-run error isn't masked by a later clean
+      *               record. Added a FILE STATUS check on the
+      *               checkpoint write, restored WS-COUNT-IN from the
+      *               checkpoint on restart so the control report's
+      *               totals cover the whole run, and DATBATCH now
+      *               stamps SHARED-RUN-DATE from the system date.
+      *   2026-08-08  CKPT-FILE is now cleared (spaces key, zero count)
+      *               once a run reaches real end-of-file, so a clean
+      *               nightly run doesn't leave a stale checkpoint
+      *               behind for the next run to mistakenly restart
+      *               from. A run stopped early by WS-PARM-MAX-RECS is
+      *               not end-of-file and leaves the checkpoint alone.
+      *   2026-08-08  Added WS-RUN-COUNT-IN, a records-read-this-run
+      *               counter separate from the cumulative-since-
+      *               restart WS-COUNT-IN, and changed the
+      *               WS-PARM-MAX-RECS loop test to use it - a restart
+      *               was otherwise counting pre-restart records
+      *               against this run's max-recs limit. Also added a
+      *               running dollar total of TRAN-AMOUNT to the
+      *               control report.
+      *   2026-08-08  0500-RESTART-CHECK now only treats a '35' (file
+      *               not found) status on the CKPT-FILE open as the
+      *               normal first-ever-run case. Any other bad status
+      *               - a corrupted or inaccessible checkpoint - now
+      *               displays and abends like every other I/O failure
+      *               in this program, instead of silently falling
+      *               through to a full from-scratch reprocess.
+      *   2026-08-08  The certified-version list DATVERCK checks
+      *               WS-VER against now comes from DATVERTB, stamped
+      *               at run time from DATVERCERT, instead of living
+      *               in DATDEPND alongside WS-VER itself - see
+      *               DATDEPND for why.
+      *----------------------------------------------------------------
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRAN-FILE ASSIGN TO TRANFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS TRAN-KEY
+               FILE STATUS IS WS-TRAN-STATUS.
+           SELECT RPT-FILE ASSIGN TO RPTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+           SELECT CKPT-FILE ASSIGN TO CKPTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT JRNL-FILE ASSIGN TO JRNLFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-JRNL-STATUS.
+           SELECT ABND-FILE ASSIGN TO ABNDFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ABND-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRAN-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY DATTRAN.
+       FD  RPT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  RPT-RECORD              PIC X(80).
+       FD  CKPT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CKPT-RECORD.
+           05  CKPT-LAST-KEY       PIC X(6).
+           05  CKPT-COUNT-IN       PIC 9(7).
+           05  FILLER              PIC X(67).
+       FD  JRNL-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  JRNL-RECORD.
+           05  JRNL-TIMESTAMP      PIC X(15).
+           05  FILLER              PIC X(1)  VALUE SPACE.
+           05  JRNL-PROGRAM        PIC X(8)  VALUE 'DATBATCH'.
+           05  FILLER              PIC X(1)  VALUE SPACE.
+           05  JRNL-TRAN-ID        PIC X(6).
+           05  FILLER              PIC X(1)  VALUE SPACE.
+           05  JRNL-MYDATA         PIC X(1).
+           05  JRNL-MYDATA2        PIC X(1).
+           05  FILLER              PIC X(1)  VALUE SPACE.
+           05  JRNL-RETURN-CODE    PIC ---9.
+           05  FILLER              PIC X(38).
+       FD  ABND-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY DATABND.
        WORKING-STORAGE SECTION.
-       01 WK-AREA1.
-          05  FILLER       PIC X(80).
-          05  num1         PIC 9(3) value zeros.
-          05  num2         PIC 9(3) value is 005.
+       01 WS-PARM-CARD.
+      *    WS-PARM-MAX-RECS limits records read THIS run (see
+      *    WS-RUN-COUNT-IN below) - it is not cumulative across a
+      *    restart, so the same parm card always means the same
+      *    number of newly-processed records whether this is a
+      *    fresh run or a restart.
+          05  WS-PARM-MAX-RECS      PIC 9(7) VALUE ZEROS.
+          05  WS-PARM-CKPT-INTERVAL PIC 9(5) VALUE ZEROS.
+       01 WS-TRAN-STATUS   PIC X(2)  VALUE '00'.
+       01 WS-RPT-STATUS    PIC X(2)  VALUE '00'.
+       01 WS-CKPT-STATUS   PIC X(2)  VALUE '00'.
+       01 WS-JRNL-STATUS   PIC X(2)  VALUE '00'.
+       01 WS-ABND-STATUS   PIC X(2)  VALUE '00'.
+       01 WS-JRNL-TIMESTAMP.
+          05  WS-JRNL-DATE         PIC 9(8).
+          05  WS-JRNL-TIME         PIC 9(6).
+          05  FILLER               PIC X(1)  VALUE SPACE.
+       01 WS-EOF-SW        PIC X(1)  VALUE 'N'.
+          88  WS-EOF                 VALUE 'Y'.
+       01 WS-RESTART-KEY   PIC X(6)  VALUE SPACES.
+       01 WS-CKPT-INTERVAL PIC 9(5)  VALUE 1000.
+       01 WS-CKPT-RECS-SINCE PIC 9(5) VALUE ZEROS.
+       01 WS-CONTROL-TOTALS.
+          05  WS-COUNT-IN          PIC 9(7) VALUE ZEROS.
+          05  WS-RUN-COUNT-IN      PIC 9(7) VALUE ZEROS.
+          05  WS-COUNT-PROCESSED   PIC 9(7) VALUE ZEROS.
+          05  WS-COUNT-ERROR       PIC 9(7) VALUE ZEROS.
+          05  WS-TOTAL-AMOUNT      PIC S9(9)V99 COMP-3 VALUE ZEROS.
+       01 WS-RPT-LINE.
+          05  FILLER               PIC X(20) VALUE
+              'DATBATCH CONTROL RPT'.
+          05  FILLER               PIC X(4)  VALUE SPACES.
+          05  RPT-LABEL            PIC X(20).
+          05  RPT-VALUE            PIC ZZZ,ZZ9.
+          05  FILLER               PIC X(29) VALUE SPACES.
+       01 WS-RPT-AMT-LINE.
+          05  FILLER               PIC X(20) VALUE
+              'DATBATCH CONTROL RPT'.
+          05  FILLER               PIC X(4)  VALUE SPACES.
+          05  RPT-AMT-LABEL        PIC X(20).
+          05  RPT-AMT-VALUE        PIC -ZZZ,ZZZ,ZZ9.99.
+          05  FILLER               PIC X(21) VALUE SPACES.
+       01 WS-DEMOSUB-PARMS.
+          05  WS-DS-MYDATA         PIC X(1).
+          05  WS-DS-MYDATA2        PIC X(1).
       *
-      * COPY DATDEPND.
-      * COPY DATSHARE.
+       COPY DATDEPND.
+       COPY DATVERTB.
+       COPY DATSHARE.
       *
        PROCEDURE DIVISION.
+       0000-MAINLINE.
            DISPLAY 'DATBATCH DEMO az 0922'
       *
       *========= display copybook literals
-      *     DISPLAY 'CPYBK=DATDEPND -> ' WS-VER.
-      *     DISPLAY 'CPYBK=DATEMBED -> ' EMBED-VER.
-      *     DISPLAY 'CPYBK=DATSHARE -> ' shared-f1.
-
-      * do something ...
-           PERFORM VARYING num1 FROM 0 BY 1 UNTIL num1 > num2
-                IF num1 > 1  THEN
-                    perform dump_num1
-                END-IF
-           END-PERFORM.
-      *========== static call example of an enterprise LOAD
-           CALL 'DEMOSUB'.
+           ACCEPT WS-JRNL-DATE FROM DATE YYYYMMDD.
+           MOVE WS-JRNL-DATE TO SHARED-RUN-DATE.
+           ACCEPT SHARED-ENVIRONMENT-ID FROM ENVIRONMENT 'DATENV'.
+
+           DISPLAY 'CPYBK=DATDEPND -> ' WS-VER.
+           DISPLAY 'CPYBK=DATSHARE -> ' shared-f1.
+
+           COPY DATVERCK.
+           IF WS-VER-BAD
+               DISPLAY 'DATBATCH - ABENDING, STALE DATDEPND COPYBOOK'
+               MOVE 16 TO RETURN-CODE
+               PERFORM 9900-WRITE-ABND-LOG
+               STOP RUN
+           END-IF
+
+           ACCEPT WS-PARM-CARD FROM SYSIN.
+           IF WS-PARM-CKPT-INTERVAL > 0
+               MOVE WS-PARM-CKPT-INTERVAL TO WS-CKPT-INTERVAL
+           END-IF.
+
+           PERFORM 0500-RESTART-CHECK.
+
+           OPEN INPUT TRAN-FILE
+           IF WS-TRAN-STATUS NOT = '00'
+               DISPLAY 'DATBATCH - TRAN-FILE OPEN FAILED, STATUS='
+                   WS-TRAN-STATUS
+               MOVE 12 TO RETURN-CODE
+               PERFORM 9900-WRITE-ABND-LOG
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT JRNL-FILE
+           IF WS-JRNL-STATUS NOT = '00'
+               DISPLAY 'DATBATCH - JRNL-FILE OPEN FAILED, STATUS='
+                   WS-JRNL-STATUS
+               MOVE 12 TO RETURN-CODE
+               PERFORM 9900-WRITE-ABND-LOG
+               STOP RUN
+           END-IF
+
+           IF WS-RESTART-KEY NOT = SPACES
+               MOVE WS-RESTART-KEY TO TRAN-KEY
+               START TRAN-FILE KEY IS GREATER THAN TRAN-KEY
+               IF WS-TRAN-STATUS NOT = '00'
+                   DISPLAY 'DATBATCH - RESTART REPOSITION FAILED, '
+                       'STATUS=' WS-TRAN-STATUS
+                   MOVE 12 TO RETURN-CODE
+                   PERFORM 9900-WRITE-ABND-LOG
+                   STOP RUN
+               END-IF
+               DISPLAY 'DATBATCH - RESTARTED AFTER TRAN-ID=' TRAN-KEY
+           END-IF
+
+           PERFORM UNTIL WS-EOF
+                   OR (WS-PARM-MAX-RECS > 0
+                       AND WS-RUN-COUNT-IN NOT < WS-PARM-MAX-RECS)
+               READ TRAN-FILE NEXT RECORD
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-COUNT-IN
+                       ADD 1 TO WS-RUN-COUNT-IN
+                       ADD TRAN-AMOUNT TO WS-TOTAL-AMOUNT
+                       PERFORM 1500-PROCESS-TRANSACTION
+                       PERFORM 6000-CHECKPOINT-IF-DUE
+               END-READ
+           END-PERFORM
+
+           CLOSE TRAN-FILE
+           CLOSE JRNL-FILE
+
+           IF WS-EOF
+               PERFORM 6100-CLEAR-CHECKPOINT
+           END-IF
+
+           IF WS-COUNT-ERROR > 0
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+
+           PERFORM 8000-WRITE-CONTROL-REPORT.
+
+           PERFORM 9900-WRITE-ABND-LOG.
+
            STOP RUN.
+
+       0500-RESTART-CHECK.
+           OPEN INPUT CKPT-FILE
+           IF WS-CKPT-STATUS = '00'
+               READ CKPT-FILE
+                   AT END
+                       MOVE SPACES TO WS-RESTART-KEY
+                   NOT AT END
+                       MOVE CKPT-LAST-KEY TO WS-RESTART-KEY
+                       MOVE CKPT-COUNT-IN TO WS-COUNT-IN
+               END-READ
+               CLOSE CKPT-FILE
+           ELSE
+               IF WS-CKPT-STATUS = '35'
+                   MOVE SPACES TO WS-RESTART-KEY
+               ELSE
+                   DISPLAY 'DATBATCH - CKPT-FILE OPEN FAILED, STATUS='
+                       WS-CKPT-STATUS
+                   MOVE 12 TO RETURN-CODE
+                   PERFORM 9900-WRITE-ABND-LOG
+                   STOP RUN
+               END-IF
+           END-IF.
       *==========  v2
-       dump_num1.
-           display 'Tracing num1=' num1.
+       1500-PROCESS-TRANSACTION.
+           DISPLAY 'Tracing TRAN-ID=' TRAN-ID.
+      *========== static call example of an enterprise LOAD, now fed
+      *           with this record's own data instead of nothing
+           MOVE TRAN-TYPE(1:1)   TO WS-DS-MYDATA
+           MOVE TRAN-STATUS      TO WS-DS-MYDATA2
+           CALL 'DEMOSUB' USING WS-DEMOSUB-PARMS.
+
+           PERFORM 6500-JOURNAL-DEMOSUB-CALL
+
+           IF RETURN-CODE NOT = 0
+               PERFORM 7000-DEMOSUB-ERROR
+           ELSE
+               ADD 1 TO WS-COUNT-PROCESSED
+           END-IF.
+
+       6500-JOURNAL-DEMOSUB-CALL.
+           ACCEPT WS-JRNL-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-JRNL-TIME FROM TIME
+           MOVE WS-JRNL-TIMESTAMP TO JRNL-TIMESTAMP
+           MOVE TRAN-ID           TO JRNL-TRAN-ID
+           MOVE WS-DS-MYDATA      TO JRNL-MYDATA
+           MOVE WS-DS-MYDATA2     TO JRNL-MYDATA2
+           MOVE RETURN-CODE       TO JRNL-RETURN-CODE
+           WRITE JRNL-RECORD.
+
+       6000-CHECKPOINT-IF-DUE.
+           ADD 1 TO WS-CKPT-RECS-SINCE
+           IF WS-CKPT-RECS-SINCE >= WS-CKPT-INTERVAL
+               MOVE TRAN-KEY TO CKPT-LAST-KEY
+               MOVE WS-COUNT-IN TO CKPT-COUNT-IN
+               OPEN OUTPUT CKPT-FILE
+               IF WS-CKPT-STATUS NOT = '00'
+                   DISPLAY 'DATBATCH - CKPT-FILE OPEN FAILED, STATUS='
+                       WS-CKPT-STATUS
+                   MOVE 12 TO RETURN-CODE
+                   PERFORM 9900-WRITE-ABND-LOG
+                   STOP RUN
+               END-IF
+               WRITE CKPT-RECORD
+               IF WS-CKPT-STATUS NOT = '00'
+                   DISPLAY 'DATBATCH - CKPT-FILE WRITE FAILED, STATUS='
+                       WS-CKPT-STATUS
+                   MOVE 12 TO RETURN-CODE
+                   CLOSE CKPT-FILE
+                   PERFORM 9900-WRITE-ABND-LOG
+                   STOP RUN
+               END-IF
+               CLOSE CKPT-FILE
+               MOVE ZEROS TO WS-CKPT-RECS-SINCE
+           END-IF.
+
+       6100-CLEAR-CHECKPOINT.
+           MOVE SPACES TO CKPT-LAST-KEY
+           MOVE ZEROS  TO CKPT-COUNT-IN
+           OPEN OUTPUT CKPT-FILE
+           IF WS-CKPT-STATUS NOT = '00'
+               DISPLAY 'DATBATCH - CKPT-FILE OPEN FAILED, STATUS='
+                   WS-CKPT-STATUS
+               MOVE 12 TO RETURN-CODE
+               PERFORM 9900-WRITE-ABND-LOG
+               STOP RUN
+           END-IF
+           WRITE CKPT-RECORD
+           IF WS-CKPT-STATUS NOT = '00'
+               DISPLAY 'DATBATCH - CKPT-FILE WRITE FAILED, STATUS='
+                   WS-CKPT-STATUS
+               MOVE 12 TO RETURN-CODE
+               CLOSE CKPT-FILE
+               PERFORM 9900-WRITE-ABND-LOG
+               STOP RUN
+           END-IF
+           CLOSE CKPT-FILE.
+
+       7000-DEMOSUB-ERROR.
+           DISPLAY 'DATBATCH - DEMOSUB RETURNED BAD RC=' RETURN-CODE
+               ' FOR TRAN-ID=' TRAN-ID
+           ADD 1 TO WS-COUNT-ERROR.
+
+       8000-WRITE-CONTROL-REPORT.
+           OPEN OUTPUT RPT-FILE
+           IF WS-RPT-STATUS NOT = '00'
+               DISPLAY 'DATBATCH - RPT-FILE OPEN FAILED, STATUS='
+                   WS-RPT-STATUS
+               MOVE 12 TO RETURN-CODE
+           ELSE
+               MOVE 'RECORDS READ IN' TO RPT-LABEL
+               MOVE WS-COUNT-IN TO RPT-VALUE
+               WRITE RPT-RECORD FROM WS-RPT-LINE
+
+               MOVE 'RECORDS PROCESSED' TO RPT-LABEL
+               MOVE WS-COUNT-PROCESSED TO RPT-VALUE
+               WRITE RPT-RECORD FROM WS-RPT-LINE
+
+               MOVE 'RECORDS IN ERROR' TO RPT-LABEL
+               MOVE WS-COUNT-ERROR TO RPT-VALUE
+               WRITE RPT-RECORD FROM WS-RPT-LINE
+
+               MOVE 'TOTAL TRAN AMOUNT' TO RPT-AMT-LABEL
+               MOVE WS-TOTAL-AMOUNT TO RPT-AMT-VALUE
+               WRITE RPT-RECORD FROM WS-RPT-AMT-LINE
+
+               CLOSE RPT-FILE
+           END-IF.
+
+       9900-WRITE-ABND-LOG.
+           ACCEPT WS-JRNL-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-JRNL-TIME FROM TIME
+           MOVE WS-JRNL-TIMESTAMP TO ABND-TIMESTAMP
+           MOVE 'DATBATCH'        TO ABND-PROGRAM
+           MOVE RETURN-CODE       TO ABND-RETURN-CODE
+           OPEN EXTEND ABND-FILE
+           WRITE DATABND-RECORD
+           CLOSE ABND-FILE.

@@ -0,0 +1,174 @@
+       ID DIVISION.
+       PROGRAM-ID. DATORGRC.
+      *----------------------------------------------------------------
+      * Reconciles two sequential Q.ORG extracts (before/after, each
+      * sorted ascending by DEPTNUMB, in DATORGX layout - see DB2LIST /
+      * the DB2-to-sequential extract program) and reports what
+      * changed between them: departments added, departments deleted,
+      * and departments whose name changed. Matched by DEPTNUMB alone
+      * since that is Q.ORG's key.
+      *----------------------------------------------------------------
+      * Mod log:
+      *   2026-08-08  Widened RPT-RECORD to match WS-RPT-LINE (91
+      *               bytes) - it was PIC X(80), truncating the last
+      *               10 characters of RL-NEW-NAME on every write.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BEF-FILE ASSIGN TO BEFFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-BEF-STATUS.
+           SELECT AFT-FILE ASSIGN TO AFTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AFT-STATUS.
+           SELECT RPT-FILE ASSIGN TO RPTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BEF-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY DATORGX
+               REPLACING ==DATORGX-RECORD== BY ==BEF-RECORD==
+                         ==ORGX-DEPTNUMB==  BY ==BEF-DEPTNUMB==
+                         ==ORGX-DEPTNAME==  BY ==BEF-DEPTNAME==.
+       FD  AFT-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY DATORGX
+               REPLACING ==DATORGX-RECORD== BY ==AFT-RECORD==
+                         ==ORGX-DEPTNUMB==  BY ==AFT-DEPTNUMB==
+                         ==ORGX-DEPTNAME==  BY ==AFT-DEPTNAME==.
+       FD  RPT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  RPT-RECORD                  PIC X(91).
+       WORKING-STORAGE SECTION.
+       01  WS-BEF-STATUS               PIC X(2)  VALUE '00'.
+       01  WS-AFT-STATUS               PIC X(2)  VALUE '00'.
+       01  WS-RPT-STATUS               PIC X(2)  VALUE '00'.
+       01  WS-BEF-EOF-SW               PIC X(1)  VALUE 'N'.
+           88  WS-BEF-EOF                        VALUE 'Y'.
+       01  WS-AFT-EOF-SW               PIC X(1)  VALUE 'N'.
+           88  WS-AFT-EOF                        VALUE 'Y'.
+       01  WS-CONTROL-TOTALS.
+           05  WS-COUNT-ADDS           PIC 9(7) VALUE ZEROS.
+           05  WS-COUNT-CHANGES        PIC 9(7) VALUE ZEROS.
+           05  WS-COUNT-DELETES        PIC 9(7) VALUE ZEROS.
+       01  WS-RPT-LINE.
+           05  RL-ACTION                PIC X(8).
+           05  FILLER                   PIC X(2)  VALUE SPACES.
+           05  RL-DEPTNUMB              PIC ZZZ9.
+           05  FILLER                   PIC X(2)  VALUE SPACES.
+           05  RL-OLD-NAME              PIC X(36).
+           05  FILLER                   PIC X(2)  VALUE SPACES.
+           05  RL-NEW-NAME              PIC X(36).
+           05  FILLER                   PIC X(1)  VALUE SPACES.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-OPEN-FILES.
+           PERFORM 1100-READ-BEF.
+           PERFORM 1200-READ-AFT.
+
+           PERFORM UNTIL WS-BEF-EOF AND WS-AFT-EOF
+               EVALUATE TRUE
+                   WHEN WS-BEF-EOF
+                       PERFORM 3000-REPORT-ADD
+                       PERFORM 1200-READ-AFT
+                   WHEN WS-AFT-EOF
+                       PERFORM 3100-REPORT-DELETE
+                       PERFORM 1100-READ-BEF
+                   WHEN BEF-DEPTNUMB < AFT-DEPTNUMB
+                       PERFORM 3100-REPORT-DELETE
+                       PERFORM 1100-READ-BEF
+                   WHEN BEF-DEPTNUMB > AFT-DEPTNUMB
+                       PERFORM 3000-REPORT-ADD
+                       PERFORM 1200-READ-AFT
+                   WHEN OTHER
+                       IF BEF-DEPTNAME NOT = AFT-DEPTNAME
+                           PERFORM 3200-REPORT-CHANGE
+                       END-IF
+                       PERFORM 1100-READ-BEF
+                       PERFORM 1200-READ-AFT
+               END-EVALUATE
+           END-PERFORM.
+
+           PERFORM 8000-WRITE-CONTROL-TOTALS.
+           PERFORM 9000-CLOSE-FILES.
+           STOP RUN.
+
+       1000-OPEN-FILES.
+           OPEN INPUT BEF-FILE
+           IF WS-BEF-STATUS NOT = '00'
+               DISPLAY 'DATORGRC - BEF-FILE OPEN FAILED, STATUS='
+                   WS-BEF-STATUS
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN INPUT AFT-FILE
+           IF WS-AFT-STATUS NOT = '00'
+               DISPLAY 'DATORGRC - AFT-FILE OPEN FAILED, STATUS='
+                   WS-AFT-STATUS
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT RPT-FILE
+           IF WS-RPT-STATUS NOT = '00'
+               DISPLAY 'DATORGRC - RPT-FILE OPEN FAILED, STATUS='
+                   WS-RPT-STATUS
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       1100-READ-BEF.
+           READ BEF-FILE
+               AT END
+                   SET WS-BEF-EOF TO TRUE
+           END-READ.
+
+       1200-READ-AFT.
+           READ AFT-FILE
+               AT END
+                   SET WS-AFT-EOF TO TRUE
+           END-READ.
+
+       3000-REPORT-ADD.
+           MOVE 'ADD'          TO RL-ACTION
+           MOVE AFT-DEPTNUMB   TO RL-DEPTNUMB
+           MOVE SPACES         TO RL-OLD-NAME
+           MOVE AFT-DEPTNAME   TO RL-NEW-NAME
+           WRITE RPT-RECORD FROM WS-RPT-LINE
+           ADD 1 TO WS-COUNT-ADDS.
+
+       3100-REPORT-DELETE.
+           MOVE 'DELETE'       TO RL-ACTION
+           MOVE BEF-DEPTNUMB   TO RL-DEPTNUMB
+           MOVE BEF-DEPTNAME   TO RL-OLD-NAME
+           MOVE SPACES         TO RL-NEW-NAME
+           WRITE RPT-RECORD FROM WS-RPT-LINE
+           ADD 1 TO WS-COUNT-DELETES.
+
+       3200-REPORT-CHANGE.
+           MOVE 'CHANGE'       TO RL-ACTION
+           MOVE BEF-DEPTNUMB   TO RL-DEPTNUMB
+           MOVE BEF-DEPTNAME   TO RL-OLD-NAME
+           MOVE AFT-DEPTNAME   TO RL-NEW-NAME
+           WRITE RPT-RECORD FROM WS-RPT-LINE
+           ADD 1 TO WS-COUNT-CHANGES.
+
+       8000-WRITE-CONTROL-TOTALS.
+           MOVE 'TOTALS'       TO RL-ACTION
+           MOVE ZEROS          TO RL-DEPTNUMB
+           MOVE SPACES         TO RL-OLD-NAME
+           MOVE SPACES         TO RL-NEW-NAME
+           WRITE RPT-RECORD FROM WS-RPT-LINE
+
+           DISPLAY 'DATORGRC - ADDS='    WS-COUNT-ADDS
+               ' CHANGES=' WS-COUNT-CHANGES
+               ' DELETES=' WS-COUNT-DELETES.
+
+       9000-CLOSE-FILES.
+           CLOSE BEF-FILE
+           CLOSE AFT-FILE
+           CLOSE RPT-FILE.

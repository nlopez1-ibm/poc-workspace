@@ -0,0 +1,95 @@
+       ID DIVISION.
+       PROGRAM-ID. DB2MAINT.
+      *----------------------------------------------------------------
+      * Maintains Q.ORG. Accepts a transaction code (ADD/CHANGE/DELETE)
+      * plus DEPTNUMB/DEPTNAME on a SYSIN parameter card and performs
+      * the matching EXEC SQL INSERT/UPDATE/DELETE, with commit/
+      * rollback based on SQLCODE.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE ORG   END-EXEC.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+       01  WS-PARM-CARD.
+           05  WS-PARM-TXNCD           PIC X(6).
+           05  WS-PARM-DEPTNUMB        PIC 9(4).
+           05  WS-PARM-DEPTNAME        PIC X(36).
+       01  WS-DEPTNUMB                 PIC S9(4) COMP.
+       01  WS-ROWS-NOT-FOUND-SW        PIC X(1)  VALUE 'N'.
+           88  WS-ROWS-NOT-FOUND                 VALUE 'Y'.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           ACCEPT WS-PARM-CARD FROM SYSIN.
+           MOVE WS-PARM-DEPTNUMB       TO WS-DEPTNUMB
+           MOVE WS-PARM-DEPTNUMB       TO DEPTNUMB
+           MOVE WS-PARM-DEPTNAME       TO DEPTNAME-TEXT
+           MOVE LENGTH OF WS-PARM-DEPTNAME TO DEPTNAME-LEN
+
+           EVALUATE WS-PARM-TXNCD
+               WHEN 'ADD'
+                   PERFORM 1000-INSERT-DEPT
+               WHEN 'CHANGE'
+                   PERFORM 2000-UPDATE-DEPT
+               WHEN 'DELETE'
+                   PERFORM 3000-DELETE-DEPT
+               WHEN OTHER
+                   DISPLAY 'DB2MAINT - INVALID TXN CODE: '
+                       WS-PARM-TXNCD
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+           END-EVALUATE.
+
+           PERFORM 8000-COMMIT-OR-ROLLBACK.
+           STOP RUN.
+
+       1000-INSERT-DEPT.
+           EXEC SQL
+               INSERT INTO Q.ORG (DEPTNUMB, DEPTNAME)
+                   VALUES (:DEPTNUMB, :DEPTNAME)
+           END-EXEC.
+
+       2000-UPDATE-DEPT.
+           EXEC SQL
+               UPDATE Q.ORG
+                  SET DEPTNAME = :DEPTNAME
+                WHERE DEPTNUMB = :DEPTNUMB
+           END-EXEC.
+           IF SQLCODE = 0 AND SQLERRD(3) = 0
+               SET WS-ROWS-NOT-FOUND TO TRUE
+           END-IF.
+
+       3000-DELETE-DEPT.
+           EXEC SQL
+               DELETE FROM Q.ORG
+                WHERE DEPTNUMB = :DEPTNUMB
+           END-EXEC.
+           IF SQLCODE = 0 AND SQLERRD(3) = 0
+               SET WS-ROWS-NOT-FOUND TO TRUE
+           END-IF.
+
+       8000-COMMIT-OR-ROLLBACK.
+           IF SQLCODE NOT = 0
+               EXEC SQL
+                   ROLLBACK
+               END-EXEC
+               DISPLAY 'DB2MAINT - ' WS-PARM-TXNCD
+                   ' FAILED SQLCODE=' SQLCODE
+                   ' FOR DEPTNUMB=' WS-PARM-DEPTNUMB
+               MOVE 8 TO RETURN-CODE
+           ELSE IF WS-ROWS-NOT-FOUND
+               EXEC SQL
+                   ROLLBACK
+               END-EXEC
+               DISPLAY 'DB2MAINT - ' WS-PARM-TXNCD
+                   ' FOUND NO MATCHING ROW FOR DEPTNUMB='
+                   WS-PARM-DEPTNUMB
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               EXEC SQL
+                   COMMIT
+               END-EXEC
+               DISPLAY 'DB2MAINT - ' WS-PARM-TXNCD
+                   ' COMMITTED FOR DEPTNUMB=' WS-PARM-DEPTNUMB
+               MOVE 0 TO RETURN-CODE
+           END-IF.

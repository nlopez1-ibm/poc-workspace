@@ -1,15 +1,74 @@
        ID DIVISION.
        PROGRAM-ID. DB2PGM.
+      *----------------------------------------------------------------
+      * Mod log:
+      *   2026-08-08  DEPTNUMB is now read from a SYSIN parameter card
+      *               instead of being hardcoded to 15.
+      *   2026-08-08  Added SQLCODE checking after the SELECT so a
+      *               not-found or SQL error doesn't fall through to
+      *               displaying leftover DEPTNAME-TEXT.
+      *   2026-08-08  DB2PGM now appends an end-of-job status record
+      *               to the shared ABND-FILE, so the suite-wide abend
+      *               summary can see this job's final RETURN-CODE
+      *               alongside DATBATCH's and DATVSC's.
+      *----------------------------------------------------------------
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ABND-FILE ASSIGN TO ABNDFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ABND-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  ABND-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY DATABND.
        WORKING-STORAGE SECTION.
            EXEC SQL INCLUDE ORG   END-EXEC.
            EXEC SQL INCLUDE SQLCA END-EXEC.
+       01  WS-PARM-CARD.
+           05  WS-PARM-DEPTNUMB    PIC 9(4).
+       01  WS-DEPTNUMB             PIC S9(4) COMP.
+       01  WS-ABND-STATUS          PIC X(2)  VALUE '00'.
+       01  WS-ABND-TIMESTAMP.
+           05  WS-ABND-DATE        PIC 9(8).
+           05  WS-ABND-TIME        PIC 9(6).
+           05  FILLER              PIC X(1)  VALUE SPACE.
        PROCEDURE DIVISION.
+           ACCEPT WS-PARM-CARD FROM SYSIN.
+           MOVE WS-PARM-DEPTNUMB TO WS-DEPTNUMB.
+
            EXEC SQL
               SELECT DEPTNAME INTO :DEPTNAME
                FROM  Q.org
-               WHERE DEPTNUMB = 15
+               WHERE DEPTNUMB = :WS-DEPTNUMB
            END-EXEC.
-           DISPLAY 'Selected  Dept 10 from Org value=' DEPTNAME-TEXT.
-           STOP RUN.
\ No newline at end of file
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   DISPLAY 'Selected  Dept ' WS-PARM-DEPTNUMB
+                       ' from Org value=' DEPTNAME-TEXT
+                   MOVE 0 TO RETURN-CODE
+               WHEN 100
+                   DISPLAY 'DB2PGM - NO ROW FOUND FOR DEPTNUMB='
+                       WS-PARM-DEPTNUMB
+                   MOVE 4 TO RETURN-CODE
+               WHEN OTHER
+                   DISPLAY 'DB2PGM - SQL ERROR SQLCODE=' SQLCODE
+                       ' FOR DEPTNUMB=' WS-PARM-DEPTNUMB
+                   MOVE 8 TO RETURN-CODE
+           END-EVALUATE.
+
+           PERFORM 9900-WRITE-ABND-LOG.
+
+           STOP RUN.
+
+       9900-WRITE-ABND-LOG.
+           ACCEPT WS-ABND-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-ABND-TIME FROM TIME
+           MOVE WS-ABND-TIMESTAMP TO ABND-TIMESTAMP
+           MOVE 'DB2PGM'          TO ABND-PROGRAM
+           MOVE RETURN-CODE       TO ABND-RETURN-CODE
+           OPEN EXTEND ABND-FILE
+           WRITE DATABND-RECORD
+           CLOSE ABND-FILE.
